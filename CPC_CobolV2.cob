@@ -11,7 +11,18 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT DATOS-TASA ASSIGN TO 'datosTasa.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT SALIDA ASSIGN TO 'resumenDelCredito.txt'
+           SELECT OPTIONAL DATOS-ABONOS ASSIGN TO 'datosAbonos.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALIDA ASSIGN DYNAMIC WS-ARCHIVO-SALIDA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SALIDA.
+           SELECT SALIDA-CSV ASSIGN DYNAMIC WS-ARCHIVO-SALIDA-CSV
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARCHIVO-ERRORES ASSIGN TO 'erroresValidacion.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL LOG-PROCESO ASSIGN TO 'logProceso.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESUMEN-PORTAFOLIO ASSIGN TO 'resumenPortafolio.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -25,16 +36,47 @@
        FD DATOS-TASA.
        01 REG-TASA              PIC X(50).
 
+       FD DATOS-ABONOS.
+       01 REG-ABONO              PIC X(50).
+
        FD SALIDA.
        01 REG-SALIDA            PIC X(200).
 
+       FD SALIDA-CSV.
+       01 REG-SALIDA-CSV         PIC X(200).
+
+       FD ARCHIVO-ERRORES.
+       01 REG-ERROR              PIC X(150).
+
+       FD LOG-PROCESO.
+       01 REG-LOG                PIC X(150).
+
+       FD RESUMEN-PORTAFOLIO.
+       01 REG-PORTAFOLIO         PIC X(150).
+
        WORKING-STORAGE SECTION.
        01 WS-EOF-SWITCHES.
           05 WS-EOF-CLIENTE       PIC X VALUE 'N'.
           05 WS-EOF-CREDITO       PIC X VALUE 'N'.
           05 WS-EOF-TASA          PIC X VALUE 'N'.
+          05 WS-EOF-ABONOS        PIC X VALUE 'N'.
           05 WS-LINEA-ACTUAL      PIC 99 VALUE 0.
 
+       01 WS-CONTADORES.
+          05 WS-CANT-CLIENTES        PIC 999 VALUE 0.
+          05 WS-CANT-TASAS           PIC 999 VALUE 0.
+          05 WS-CANT-ABONOS          PIC 999 VALUE 0.
+          05 WS-CANT-CREDITOS-PROC   PIC 999 VALUE 0.
+          05 WS-CANT-CREDITOS-RECH   PIC 999 VALUE 0.
+
+       01 WS-LIMITES-TABLAS.
+      *> Tope fijo de filas que soportan las tablas en memoria
+      *> (WS-TABLA-CLIENTES/TASAS/ABONOS, todas OCCURS 100 TIMES)
+          05 WS-MAX-FILAS-TABLA      PIC 999 VALUE 100.
+          05 WS-LIMITE-CLI-AVISADO   PIC X VALUE 'N'.
+          05 WS-LIMITE-TASA-AVISADO  PIC X VALUE 'N'.
+          05 WS-LIMITE-AB-AVISADO    PIC X VALUE 'N'.
+
        01 WS-DATOS-CLIENTE.
           05 WS-NOMBRE            PIC X(20).
           05 WS-APELLIDO-PAT      PIC X(20).
@@ -42,24 +84,52 @@
           05 WS-RUT               PIC X(12).
           05 WS-NUMERO-CREDITO    PIC X(12).
 
+       01 WS-TABLA-CLIENTES.
+          05 WS-CLIENTE-ROW OCCURS 100 TIMES INDEXED BY WS-I-CLI.
+             10 WS-TC-NOMBRE         PIC X(20).
+             10 WS-TC-APELLIDO-PAT   PIC X(20).
+             10 WS-TC-APELLIDO-MAT   PIC X(20).
+             10 WS-TC-RUT            PIC X(12).
+             10 WS-TC-NUMERO-CREDITO PIC X(12).
+
        01 WS-DATOS-CREDITO.
           05 WS-CRE-NUMERO        PIC X(12).
           05 WS-MONTO-SOLICITADO  PIC 9(12)V99.
           05 WS-FECHA-OTORGA      PIC X(10).
           05 WS-PERIODICIDAD      PIC 99.
           05 WS-CANT-CUOTAS       PIC 99.
+          05 WS-CRE-TAS-REF       PIC X(12).
+          05 WS-TIPO-SISTEMA      PIC X VALUE 'F'.
+          05 WS-TIPO-DIAS         PIC X VALUE 'C'.
 
        01 WS-DATOS-TASA.
           05 WS-TAS-NUMERO        PIC X(12).
           05 WS-TASA-ANUAL        PIC 99V99.
           05 WS-TASA-MENSUAL      PIC 9V99.
 
+       01 WS-TABLA-TASAS.
+          05 WS-TASA-ROW OCCURS 100 TIMES INDEXED BY WS-I-TAS.
+             10 WS-TT-NUMERO         PIC X(12).
+             10 WS-TT-ANUAL          PIC 99V99.
+             10 WS-TT-MENSUAL        PIC 9V99.
+
+       01 WS-TABLA-ABONOS.
+          05 WS-ABONO-ROW OCCURS 100 TIMES INDEXED BY WS-I-AB.
+             10 WS-TA-CREDITO        PIC X(12).
+             10 WS-TA-CUOTA          PIC 99.
+             10 WS-TA-MONTO          PIC 9(12)V99.
+
+       01 WS-VALIDACION.
+          05 WS-REGISTRO-VALIDO   PIC X VALUE 'S'.
+          05 WS-MOTIVO-RECHAZO    PIC X(45) VALUE SPACES.
+
        01 WS-CAMPOS-FECHA.
           05 WS-DIA-OTORGA        PIC 99.
           05 WS-MES-OTORGA        PIC 99.
           05 WS-ANIO-OTORGA       PIC 9(4).
+          05 WS-DIAS-MES-MAX      PIC 99.
           05 WS-FECHA-ACTUAL.
-             10 WS-DIA-ACT        PIC 99.
+             10 WS-DIA-ACT        PIC 999.
              10 WS-MES-ACT        PIC 99.
              10 WS-ANIO-ACT       PIC 9(4).
 
@@ -68,13 +138,16 @@
           05 WS-SALDO-INICIAL     PIC 9(12)V9(2).
           05 WS-SALDO-FINAL       PIC 9(12)V9(2).
           05 WS-CAPITAL-AMORT     PIC 9(12)V9(2).
+          05 WS-CAPITAL-FIJO      PIC 9(12)V9(2).
           05 WS-INTERES-CUOTA     PIC 9(12)V9(2).
           05 WS-TEMP1             PIC 9(12)V9(9).
           05 WS-TEMP2             PIC 9(12)V9(9).
           05 WS-TASA-MENSUAL-DEC  PIC 9V9(9).
           05 WS-TASA-ANUAL-DEC    PIC 9V9(9).
+          05 WS-TASA-PERIODO-DEC  PIC 9V9(9).
           05 WS-POTENCIA          PIC 9(12)V9(9).
           05 WS-CUOTA-ACTUAL      PIC 99.
+          05 WS-DIAS-PERIODO      PIC 999.
           05 WS-FECHA-PAGO.
              10 WS-FP-DIA         PIC 99.
              10 WS-FP-MES         PIC 99.
@@ -82,6 +155,28 @@
           05 WS-TOTAL-INTERESES   PIC 9(12)V9(2).
           05 WS-COSTO-TOTAL       PIC 9(12)V9(2).
 
+       01 WS-TOTALES-PORTAFOLIO.
+          05 WS-TOT-MONTO-BATCH      PIC 9(14)V99 VALUE 0.
+          05 WS-TOT-INTERES-BATCH    PIC 9(14)V99 VALUE 0.
+          05 WS-TOT-COSTO-BATCH      PIC 9(14)V99 VALUE 0.
+          05 WS-DISPLAY-TOT-MONTO    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+          05 WS-DISPLAY-TOT-INTERES  PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+          05 WS-DISPLAY-TOT-COSTO    PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-FECHA-SISTEMA.
+          05 WS-FECHA-HORA-SIS    PIC X(21).
+          05 WS-FHS-ANIO          PIC 9(4).
+          05 WS-FHS-MES           PIC 99.
+          05 WS-FHS-DIA           PIC 99.
+          05 WS-FHS-HORA          PIC 99.
+          05 WS-FHS-MIN           PIC 99.
+          05 WS-FHS-SEG           PIC 99.
+          05 WS-FHS-CENTESIMA     PIC 99.
+          05 WS-SEQ-SUFIJO        PIC 99 VALUE 0.
+          05 WS-FS-SALIDA         PIC XX.
+          05 WS-ARCHIVO-SALIDA    PIC X(60) VALUE SPACES.
+          05 WS-ARCHIVO-SALIDA-CSV PIC X(60) VALUE SPACES.
+
        01 WS-DISPLAY-VARS.
           05 WS-DISPLAY-MONTO     PIC ZZ,ZZZ,ZZZ,ZZ9.99.
           05 WS-DISPLAY-SALDO     PIC ZZ,ZZZ,ZZZ,ZZ9.99.
@@ -93,6 +188,13 @@
           05 WS-FECHA-PAGO-FORM   PIC X(10).
           05 WS-FECHA-OTORGA-FORM PIC X(10).
 
+       01 WS-CSV-VARS.
+          05 WS-CSV-SALDO-INI     PIC Z(11)9.99.
+          05 WS-CSV-CUOTA         PIC Z(11)9.99.
+          05 WS-CSV-CAPITAL       PIC Z(11)9.99.
+          05 WS-CSV-INTERES       PIC Z(11)9.99.
+          05 WS-CSV-SALDO-FIN     PIC Z(11)9.99.
+
        01 WS-LINEA-SALIDA.
           05 WS-LS-CUOTA          PIC Z9.
           05 FILLER               PIC X(3) VALUE " | ".
@@ -116,16 +218,31 @@
           05 WS-CC-NUM-CREDITO    PIC X(12).
 
        01 WS-DIAS-POR-MES.
-          05 WS-DIAS-MES OCCURS 12 TIMES 
+          05 WS-DIAS-MES OCCURS 12 TIMES
                             INDEXED BY WS-I-MES.
              10 WS-DIAS           PIC 99.
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            PERFORM 1000-INICIALIZAR
-           PERFORM 2000-PROCESAR-ARCHIVOS
-           PERFORM 2500-PREPARAR-FECHAS
-           PERFORM 3000-GENERAR-CUADRO-PAGO
+           PERFORM 2100-LEER-CLIENTES
+           PERFORM 2300-LEER-TASAS
+           PERFORM 2400-LEER-ABONOS
+
+           PERFORM UNTIL WS-EOF-CREDITO = 'Y'
+               PERFORM 2000-PROCESAR-ARCHIVOS
+               IF WS-EOF-CREDITO = 'N'
+                   PERFORM 1500-VALIDAR-DATOS
+                   IF WS-REGISTRO-VALIDO = 'S'
+                       PERFORM 2500-PREPARAR-FECHAS
+                       PERFORM 3000-GENERAR-CUADRO-PAGO
+                   ELSE
+                       PERFORM 1600-REGISTRAR-RECHAZO
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM 3900-GENERAR-RESUMEN-PORTAFOLIO
            PERFORM 4000-FINALIZAR
            STOP RUN.
 
@@ -133,8 +250,60 @@
            OPEN INPUT DATOS-CLIENTES
            OPEN INPUT DATOS-CREDITOS
            OPEN INPUT DATOS-TASA
-           OPEN OUTPUT SALIDA.
-           
+           OPEN INPUT DATOS-ABONOS
+
+      *> Nombre del archivo de salida incluye la fecha/hora de la
+      *> corrida para no sobreescribir cuadros de corridas anteriores.
+      *> Se agregan centésimas de segundo y, si aun asi ya existe un
+      *> archivo con ese nombre (dos corridas dentro del mismo
+      *> centésimo de segundo), un sufijo de secuencia que se va
+      *> incrementando hasta encontrar un nombre libre.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA-SIS
+           MOVE WS-FECHA-HORA-SIS(1:4)  TO WS-FHS-ANIO
+           MOVE WS-FECHA-HORA-SIS(5:2)  TO WS-FHS-MES
+           MOVE WS-FECHA-HORA-SIS(7:2)  TO WS-FHS-DIA
+           MOVE WS-FECHA-HORA-SIS(9:2)  TO WS-FHS-HORA
+           MOVE WS-FECHA-HORA-SIS(11:2) TO WS-FHS-MIN
+           MOVE WS-FECHA-HORA-SIS(13:2) TO WS-FHS-SEG
+           MOVE WS-FECHA-HORA-SIS(15:2) TO WS-FHS-CENTESIMA
+           MOVE 0 TO WS-SEQ-SUFIJO
+
+           PERFORM 1050-GENERAR-NOMBRE-SALIDA
+           PERFORM UNTIL WS-FS-SALIDA NOT = '00'
+               CLOSE SALIDA
+               ADD 1 TO WS-SEQ-SUFIJO
+               PERFORM 1050-GENERAR-NOMBRE-SALIDA
+           END-PERFORM
+
+           OPEN OUTPUT SALIDA
+           OPEN OUTPUT SALIDA-CSV
+           OPEN OUTPUT ARCHIVO-ERRORES
+           OPEN EXTEND LOG-PROCESO
+           OPEN OUTPUT RESUMEN-PORTAFOLIO
+
+      *> Encabezado del CSV (sin formato de caja, solo columnas)
+           MOVE "Credito,Cuota,Fecha,SaldoInicial,ValorCuota,Capital,Interes,SaldoFinal"
+             TO REG-SALIDA-CSV
+           WRITE REG-SALIDA-CSV
+
+      *> Encabezado del log de ejecución/auditoría
+           MOVE SPACES TO REG-LOG
+           STRING "EJECUCION " DELIMITED BY SIZE
+                  WS-FHS-DIA DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-FHS-MES DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-FHS-ANIO DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-FHS-HORA DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-FHS-MIN DELIMITED BY SIZE
+                  ":" DELIMITED BY SIZE
+                  WS-FHS-SEG DELIMITED BY SIZE
+             INTO REG-LOG
+           END-STRING
+           WRITE REG-LOG
+
       *> Inicializar días por mes
            MOVE 31 TO WS-DIAS(1)   *> Enero
            MOVE 28 TO WS-DIAS(2)   *> Febrero
@@ -149,65 +318,324 @@
            MOVE 30 TO WS-DIAS(11)  *> Noviembre
            MOVE 31 TO WS-DIAS(12). *> Diciembre
 
+       1050-GENERAR-NOMBRE-SALIDA.
+      *> Construye el nombre candidato (timestamp + sufijo de
+      *> secuencia) para SALIDA/SALIDA-CSV y prueba si ya existe
+      *> abriendo SALIDA en modo lectura; WS-FS-SALIDA = '00' indica
+      *> que el archivo ya existe y hay que probar el siguiente sufijo
+           MOVE SPACES TO WS-ARCHIVO-SALIDA
+           STRING "resumenDelCredito_" DELIMITED BY SIZE
+                  WS-FHS-ANIO DELIMITED BY SIZE
+                  WS-FHS-MES DELIMITED BY SIZE
+                  WS-FHS-DIA DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-FHS-HORA DELIMITED BY SIZE
+                  WS-FHS-MIN DELIMITED BY SIZE
+                  WS-FHS-SEG DELIMITED BY SIZE
+                  WS-FHS-CENTESIMA DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-SEQ-SUFIJO DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+             INTO WS-ARCHIVO-SALIDA
+           END-STRING
+
+           MOVE SPACES TO WS-ARCHIVO-SALIDA-CSV
+           STRING "resumenDelCredito_" DELIMITED BY SIZE
+                  WS-FHS-ANIO DELIMITED BY SIZE
+                  WS-FHS-MES DELIMITED BY SIZE
+                  WS-FHS-DIA DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-FHS-HORA DELIMITED BY SIZE
+                  WS-FHS-MIN DELIMITED BY SIZE
+                  WS-FHS-SEG DELIMITED BY SIZE
+                  WS-FHS-CENTESIMA DELIMITED BY SIZE
+                  "_" DELIMITED BY SIZE
+                  WS-SEQ-SUFIJO DELIMITED BY SIZE
+                  ".csv" DELIMITED BY SIZE
+             INTO WS-ARCHIVO-SALIDA-CSV
+           END-STRING
+
+      *> Si el archivo existe (status '00') se deja abierto para que
+      *> el PERFORM que llama a este párrafo lo cierre antes de probar
+      *> el siguiente sufijo; si no existe (status '35') no queda nada
+      *> abierto para este nombre.
+           OPEN INPUT SALIDA.
+
+       1500-VALIDAR-DATOS.
+           MOVE 'S' TO WS-REGISTRO-VALIDO
+           MOVE SPACES TO WS-MOTIVO-RECHAZO
+
+           IF WS-MONTO-SOLICITADO NOT > 0
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Monto solicitado fuera de rango" TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S' AND WS-CANT-CUOTAS NOT > 0
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Cantidad de cuotas no positiva" TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S' AND WS-PERIODICIDAD NOT > 0
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Periodicidad no positiva" TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S'
+                   AND WS-PERIODICIDAD NOT = 1 AND WS-PERIODICIDAD NOT = 2
+                   AND WS-PERIODICIDAD NOT = 3 AND WS-PERIODICIDAD NOT = 4
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Periodicidad no es un codigo valido (1-4)"
+                 TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S'
+                   AND WS-TIPO-SISTEMA NOT = 'F' AND WS-TIPO-SISTEMA NOT = 'A'
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Tipo de sistema no es un codigo valido (F/A)"
+                 TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S'
+                   AND WS-TIPO-DIAS NOT = 'C' AND WS-TIPO-DIAS NOT = 'R'
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Tipo de dias no es un codigo valido (C/R)"
+                 TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S' AND WS-NUMERO-CREDITO = SPACES
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Cliente no encontrado para el credito"
+                 TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S' AND WS-TAS-NUMERO = SPACES
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Tasa no encontrada para el credito"
+                 TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF WS-REGISTRO-VALIDO = 'S'
+               PERFORM 1550-VALIDAR-FECHA-OTORGA
+           END-IF.
+
+       1550-VALIDAR-FECHA-OTORGA.
+           MOVE WS-FECHA-OTORGA(1:2) TO WS-DIA-OTORGA
+           MOVE WS-FECHA-OTORGA(4:2) TO WS-MES-OTORGA
+           MOVE WS-FECHA-OTORGA(7:4) TO WS-ANIO-OTORGA
+
+           IF WS-MES-OTORGA < 1 OR WS-MES-OTORGA > 12
+               MOVE 'N' TO WS-REGISTRO-VALIDO
+               MOVE "Fecha de otorgamiento con mes invalido"
+                 TO WS-MOTIVO-RECHAZO
+           ELSE
+               SET WS-I-MES TO WS-MES-OTORGA
+               MOVE WS-DIAS(WS-I-MES) TO WS-DIAS-MES-MAX
+               IF WS-MES-OTORGA = 2 AND
+                  FUNCTION MOD(WS-ANIO-OTORGA, 4) = 0 AND
+                  (FUNCTION MOD(WS-ANIO-OTORGA, 100) NOT = 0 OR
+                   FUNCTION MOD(WS-ANIO-OTORGA, 400) = 0)
+                   MOVE 29 TO WS-DIAS-MES-MAX
+               END-IF
+               IF WS-DIA-OTORGA < 1 OR WS-DIA-OTORGA > WS-DIAS-MES-MAX
+                   MOVE 'N' TO WS-REGISTRO-VALIDO
+                   MOVE "Fecha de otorgamiento con dia invalido"
+                     TO WS-MOTIVO-RECHAZO
+               END-IF
+           END-IF.
+
+       1600-REGISTRAR-RECHAZO.
+           ADD 1 TO WS-CANT-CREDITOS-RECH
+           MOVE SPACES TO REG-ERROR
+           STRING "CREDITO " DELIMITED BY SIZE
+                  WS-CRE-NUMERO DELIMITED BY SIZE
+                  " RECHAZADO - " DELIMITED BY SIZE
+                  WS-MOTIVO-RECHAZO DELIMITED BY SIZE
+             INTO REG-ERROR
+           END-STRING
+           WRITE REG-ERROR.
+
        2000-PROCESAR-ARCHIVOS.
-           PERFORM 2100-LEER-CLIENTES
            PERFORM 2200-LEER-CREDITOS
-           PERFORM 2300-LEER-TASAS.
+           IF WS-EOF-CREDITO = 'N'
+               PERFORM 2210-BUSCAR-CLIENTE
+               PERFORM 2310-BUSCAR-TASA
+           END-IF.
 
        2100-LEER-CLIENTES.
-           MOVE 0 TO WS-LINEA-ACTUAL.
-           PERFORM 5 TIMES
+           MOVE 0 TO WS-CANT-CLIENTES
+           MOVE 0 TO WS-LINEA-ACTUAL
+           PERFORM UNTIL WS-EOF-CLIENTE = 'Y'
                READ DATOS-CLIENTES
                    AT END MOVE 'Y' TO WS-EOF-CLIENTE
                END-READ
                IF WS-EOF-CLIENTE = 'N'
                    ADD 1 TO WS-LINEA-ACTUAL
-                   EVALUATE WS-LINEA-ACTUAL
-                       WHEN 1 MOVE REG-CLIENTE TO WS-NOMBRE
-                       WHEN 2 MOVE REG-CLIENTE TO WS-APELLIDO-PAT
-                       WHEN 3 MOVE REG-CLIENTE TO WS-APELLIDO-MAT
-                       WHEN 4 MOVE REG-CLIENTE TO WS-RUT
-                       WHEN 5 MOVE REG-CLIENTE TO WS-NUMERO-CREDITO
-                   END-EVALUATE
+                   IF WS-CANT-CLIENTES < WS-MAX-FILAS-TABLA
+                       EVALUATE WS-LINEA-ACTUAL
+                           WHEN 1
+                               MOVE REG-CLIENTE
+                                 TO WS-TC-NOMBRE(WS-CANT-CLIENTES + 1)
+                           WHEN 2
+                               MOVE REG-CLIENTE
+                                 TO WS-TC-APELLIDO-PAT(WS-CANT-CLIENTES + 1)
+                           WHEN 3
+                               MOVE REG-CLIENTE
+                                 TO WS-TC-APELLIDO-MAT(WS-CANT-CLIENTES + 1)
+                           WHEN 4
+                               MOVE REG-CLIENTE
+                                 TO WS-TC-RUT(WS-CANT-CLIENTES + 1)
+                           WHEN 5
+                               MOVE REG-CLIENTE
+                                 TO WS-TC-NUMERO-CREDITO(WS-CANT-CLIENTES + 1)
+                               ADD 1 TO WS-CANT-CLIENTES
+                               MOVE 0 TO WS-LINEA-ACTUAL
+                       END-EVALUATE
+                   ELSE
+      *> Tabla de clientes llena: se descartan filas adicionales en
+      *> vez de escribir fuera de WS-TABLA-CLIENTES sin control
+                       IF WS-LIMITE-CLI-AVISADO = 'N'
+                           DISPLAY "ADVERTENCIA: limite de "
+                                   WS-MAX-FILAS-TABLA
+                                   " clientes alcanzado, se "
+                                   "descartan los restantes"
+                           MOVE 'S' TO WS-LIMITE-CLI-AVISADO
+                       END-IF
+                       IF WS-LINEA-ACTUAL = 5
+                           MOVE 0 TO WS-LINEA-ACTUAL
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM.
 
        2200-LEER-CREDITOS.
-           MOVE 0 TO WS-LINEA-ACTUAL.
-           PERFORM 5 TIMES
-               READ DATOS-CREDITOS
-                   AT END MOVE 'Y' TO WS-EOF-CREDITO
-               END-READ
+           MOVE 0 TO WS-LINEA-ACTUAL
+           PERFORM 8 TIMES
+               IF WS-EOF-CREDITO = 'N'
+                   READ DATOS-CREDITOS
+                       AT END MOVE 'Y' TO WS-EOF-CREDITO
+                   END-READ
+               END-IF
                IF WS-EOF-CREDITO = 'N'
                    ADD 1 TO WS-LINEA-ACTUAL
                    EVALUATE WS-LINEA-ACTUAL
                        WHEN 1 MOVE REG-CREDITO(1:12) TO WS-CRE-NUMERO
-                       WHEN 2 MOVE FUNCTION NUMVAL(REG-CREDITO) 
+                       WHEN 2 MOVE FUNCTION NUMVAL(REG-CREDITO)
                                TO WS-MONTO-SOLICITADO
                        WHEN 3 MOVE REG-CREDITO(1:10) TO WS-FECHA-OTORGA
-                       WHEN 4 MOVE FUNCTION NUMVAL(REG-CREDITO) 
+                       WHEN 4 MOVE FUNCTION NUMVAL(REG-CREDITO)
                                TO WS-PERIODICIDAD
-                       WHEN 5 MOVE FUNCTION NUMVAL(REG-CREDITO) 
+                       WHEN 5 MOVE FUNCTION NUMVAL(REG-CREDITO)
                                TO WS-CANT-CUOTAS
+                       WHEN 6 MOVE REG-CREDITO(1:12) TO WS-CRE-TAS-REF
+                       WHEN 7 MOVE REG-CREDITO(1:1) TO WS-TIPO-SISTEMA
+                       WHEN 8 MOVE REG-CREDITO(1:1) TO WS-TIPO-DIAS
                    END-EVALUATE
                END-IF
            END-PERFORM.
 
+       2210-BUSCAR-CLIENTE.
+           MOVE SPACES TO WS-DATOS-CLIENTE
+           PERFORM VARYING WS-I-CLI FROM 1 BY 1
+                   UNTIL WS-I-CLI > WS-CANT-CLIENTES
+               IF WS-TC-NUMERO-CREDITO(WS-I-CLI) = WS-CRE-NUMERO
+                   MOVE WS-TC-NOMBRE(WS-I-CLI)         TO WS-NOMBRE
+                   MOVE WS-TC-APELLIDO-PAT(WS-I-CLI)   TO WS-APELLIDO-PAT
+                   MOVE WS-TC-APELLIDO-MAT(WS-I-CLI)   TO WS-APELLIDO-MAT
+                   MOVE WS-TC-RUT(WS-I-CLI)            TO WS-RUT
+                   MOVE WS-TC-NUMERO-CREDITO(WS-I-CLI) TO WS-NUMERO-CREDITO
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
        2300-LEER-TASAS.
-           MOVE 0 TO WS-LINEA-ACTUAL.
-           PERFORM 3 TIMES
+           MOVE 0 TO WS-CANT-TASAS
+           MOVE 0 TO WS-LINEA-ACTUAL
+           PERFORM UNTIL WS-EOF-TASA = 'Y'
                READ DATOS-TASA
                    AT END MOVE 'Y' TO WS-EOF-TASA
                END-READ
                IF WS-EOF-TASA = 'N'
                    ADD 1 TO WS-LINEA-ACTUAL
-                   EVALUATE WS-LINEA-ACTUAL
-                       WHEN 1 MOVE REG-TASA TO WS-TAS-NUMERO
-                       WHEN 2 MOVE FUNCTION NUMVAL(REG-TASA) 
-                               TO WS-TASA-ANUAL
-                       WHEN 3 MOVE FUNCTION NUMVAL(REG-TASA) 
-                               TO WS-TASA-MENSUAL
-                   END-EVALUATE
+                   IF WS-CANT-TASAS < WS-MAX-FILAS-TABLA
+                       EVALUATE WS-LINEA-ACTUAL
+                           WHEN 1
+                               MOVE REG-TASA
+                                 TO WS-TT-NUMERO(WS-CANT-TASAS + 1)
+                           WHEN 2
+                               MOVE FUNCTION NUMVAL(REG-TASA)
+                                 TO WS-TT-ANUAL(WS-CANT-TASAS + 1)
+                           WHEN 3
+                               MOVE FUNCTION NUMVAL(REG-TASA)
+                                 TO WS-TT-MENSUAL(WS-CANT-TASAS + 1)
+                               ADD 1 TO WS-CANT-TASAS
+                               MOVE 0 TO WS-LINEA-ACTUAL
+                       END-EVALUATE
+                   ELSE
+      *> Tabla de tasas llena: se descartan filas adicionales en vez
+      *> de escribir fuera de WS-TABLA-TASAS sin control
+                       IF WS-LIMITE-TASA-AVISADO = 'N'
+                           DISPLAY "ADVERTENCIA: limite de "
+                                   WS-MAX-FILAS-TABLA
+                                   " tasas alcanzado, se descartan "
+                                   "las restantes"
+                           MOVE 'S' TO WS-LIMITE-TASA-AVISADO
+                       END-IF
+                       IF WS-LINEA-ACTUAL = 3
+                           MOVE 0 TO WS-LINEA-ACTUAL
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2310-BUSCAR-TASA.
+           MOVE SPACES TO WS-DATOS-TASA
+           PERFORM VARYING WS-I-TAS FROM 1 BY 1
+                   UNTIL WS-I-TAS > WS-CANT-TASAS
+               IF WS-TT-NUMERO(WS-I-TAS) = WS-CRE-TAS-REF
+                   MOVE WS-TT-NUMERO(WS-I-TAS)  TO WS-TAS-NUMERO
+                   MOVE WS-TT-ANUAL(WS-I-TAS)   TO WS-TASA-ANUAL
+                   MOVE WS-TT-MENSUAL(WS-I-TAS) TO WS-TASA-MENSUAL
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       2400-LEER-ABONOS.
+           MOVE 0 TO WS-CANT-ABONOS
+           MOVE 0 TO WS-LINEA-ACTUAL
+           PERFORM UNTIL WS-EOF-ABONOS = 'Y'
+               READ DATOS-ABONOS
+                   AT END MOVE 'Y' TO WS-EOF-ABONOS
+               END-READ
+               IF WS-EOF-ABONOS = 'N'
+                   ADD 1 TO WS-LINEA-ACTUAL
+                   IF WS-CANT-ABONOS < WS-MAX-FILAS-TABLA
+                       EVALUATE WS-LINEA-ACTUAL
+                           WHEN 1
+                               MOVE REG-ABONO(1:12)
+                                 TO WS-TA-CREDITO(WS-CANT-ABONOS + 1)
+                           WHEN 2
+                               MOVE FUNCTION NUMVAL(REG-ABONO)
+                                 TO WS-TA-CUOTA(WS-CANT-ABONOS + 1)
+                           WHEN 3
+                               MOVE FUNCTION NUMVAL(REG-ABONO)
+                                 TO WS-TA-MONTO(WS-CANT-ABONOS + 1)
+                               ADD 1 TO WS-CANT-ABONOS
+                               MOVE 0 TO WS-LINEA-ACTUAL
+                       END-EVALUATE
+                   ELSE
+      *> Tabla de abonos llena: se descartan filas adicionales en vez
+      *> de escribir fuera de WS-TABLA-ABONOS sin control
+                       IF WS-LIMITE-AB-AVISADO = 'N'
+                           DISPLAY "ADVERTENCIA: limite de "
+                                   WS-MAX-FILAS-TABLA
+                                   " abonos alcanzado, se descartan "
+                                   "los restantes"
+                           MOVE 'S' TO WS-LIMITE-AB-AVISADO
+                       END-IF
+                       IF WS-LINEA-ACTUAL = 3
+                           MOVE 0 TO WS-LINEA-ACTUAL
+                       END-IF
+                   END-IF
                END-IF
            END-PERFORM.
 
@@ -216,32 +644,56 @@
            MOVE WS-FECHA-OTORGA(1:2) TO WS-DIA-OTORGA
            MOVE WS-FECHA-OTORGA(4:2) TO WS-MES-OTORGA
            MOVE WS-FECHA-OTORGA(7:4) TO WS-ANIO-OTORGA
-           
+
       *> Preparar fecha actual para primera cuota
            MOVE WS-DIA-OTORGA TO WS-DIA-ACT
            MOVE WS-MES-OTORGA TO WS-MES-ACT
            MOVE WS-ANIO-OTORGA TO WS-ANIO-ACT.
 
        3000-GENERAR-CUADRO-PAGO.
+           PERFORM 3205-DETERMINAR-PERIODO
            PERFORM 3100-CALCULAR-VALOR-CUOTA
-           PERFORM 3200-PREPARAR-CUADRO.
+           PERFORM 3200-PREPARAR-CUADRO
+           PERFORM 3260-REGISTRAR-LOG
+           PERFORM 3270-ACUMULAR-PORTAFOLIO.
 
        3100-CALCULAR-VALOR-CUOTA.
            COMPUTE WS-TASA-MENSUAL-DEC = WS-TASA-MENSUAL / 100
            COMPUTE WS-TASA-ANUAL-DEC   = WS-TASA-ANUAL / 100
 
-           COMPUTE WS-POTENCIA =
-               (1 + WS-TASA-MENSUAL-DEC) ** WS-CANT-CUOTAS
+      *> Tasa del período, consistente con el interés que 3210 cobra
+      *> realmente cada cuota (mismo paso de días/convención)
+           EVALUATE WS-TIPO-DIAS
+               WHEN 'R'
+                   COMPUTE WS-TASA-PERIODO-DEC =
+                       (WS-TASA-ANUAL-DEC * WS-DIAS-PERIODO) / 365
+               WHEN OTHER
+                   COMPUTE WS-TASA-PERIODO-DEC =
+                       (WS-TASA-ANUAL-DEC * WS-DIAS-PERIODO) / 360
+           END-EVALUATE
 
-           COMPUTE WS-TEMP1 = WS-MONTO-SOLICITADO *
-                              (WS-TASA-MENSUAL-DEC * WS-POTENCIA)
+           IF WS-TIPO-SISTEMA = 'A'
+      *> Sistema aleman: capital fijo por cuota, el valor de cuota
+      *> se recalcula cada período en 3210-CALCULAR-CUOTA
+               COMPUTE WS-CAPITAL-FIJO =
+                   WS-MONTO-SOLICITADO / WS-CANT-CUOTAS
+               MOVE 0 TO WS-VALOR-CUOTA
+           ELSE
+      *> Sistema frances: cuota fija, usando la tasa del período real
+      *> (semanal/quincenal/mensual/trimestral) en vez de asumir mensual
+               COMPUTE WS-POTENCIA =
+                   (1 + WS-TASA-PERIODO-DEC) ** WS-CANT-CUOTAS
 
-           COMPUTE WS-TEMP2 = WS-POTENCIA - 1
+               COMPUTE WS-TEMP1 = WS-MONTO-SOLICITADO *
+                                  (WS-TASA-PERIODO-DEC * WS-POTENCIA)
 
-           IF WS-TEMP2 NOT = 0
-               COMPUTE WS-VALOR-CUOTA = WS-TEMP1 / WS-TEMP2
-           ELSE
-               MOVE WS-MONTO-SOLICITADO TO WS-VALOR-CUOTA
+               COMPUTE WS-TEMP2 = WS-POTENCIA - 1
+
+               IF WS-TEMP2 NOT = 0
+                   COMPUTE WS-VALOR-CUOTA = WS-TEMP1 / WS-TEMP2
+               ELSE
+                   MOVE WS-MONTO-SOLICITADO TO WS-VALOR-CUOTA
+               END-IF
            END-IF.
 
        3200-PREPARAR-CUADRO.
@@ -271,10 +723,10 @@
            WRITE REG-SALIDA
            MOVE " " TO REG-SALIDA
            WRITE REG-SALIDA
-           MOVE "Cuota | Fecha       | Saldo         | Valor Cuota | Amort-Capital | Interes    | Saldo Final" 
+           MOVE "Cuota | Fecha       | Saldo         | Valor Cuota | Amort-Capital | Interes    | Saldo Final"
              TO REG-SALIDA
            WRITE REG-SALIDA
-           MOVE "------|-------------|---------------|-------------|---------------|------------|-------------" 
+           MOVE "------|-------------|---------------|-------------|---------------|------------|-------------"
              TO REG-SALIDA
            WRITE REG-SALIDA
 
@@ -289,22 +741,55 @@
                PERFORM 3250-CALCULAR-FECHA-PAGO
                PERFORM 3210-CALCULAR-CUOTA
                PERFORM 3220-MOSTRAR-CUOTA
+               PERFORM 3215-APLICAR-ABONO
            END-PERFORM
 
            PERFORM 3240-MOSTRAR-RESUMEN.
 
+       3205-DETERMINAR-PERIODO.
+      *> WS-PERIODICIDAD selecciona el paso real en días entre cuotas
+           EVALUATE WS-PERIODICIDAD
+               WHEN 1 MOVE 7  TO WS-DIAS-PERIODO   *> Semanal
+               WHEN 2 MOVE 14 TO WS-DIAS-PERIODO   *> Quincenal
+               WHEN 3 MOVE 30 TO WS-DIAS-PERIODO   *> Mensual
+               WHEN 4 MOVE 90 TO WS-DIAS-PERIODO   *> Trimestral
+               WHEN OTHER MOVE 30 TO WS-DIAS-PERIODO
+           END-EVALUATE.
+
        3210-CALCULAR-CUOTA.
-           COMPUTE WS-INTERES-CUOTA =
-               (WS-SALDO-INICIAL * WS-TASA-ANUAL-DEC * 30) / 360
+           EVALUATE WS-TIPO-DIAS
+               WHEN 'R'
+      *> Dias reales transcurridos (WS-DIAS-PERIODO) sobre base 365
+                   COMPUTE WS-INTERES-CUOTA ROUNDED =
+                       (WS-SALDO-INICIAL * WS-TASA-ANUAL-DEC *
+                        WS-DIAS-PERIODO) / 365
+               WHEN OTHER
+      *> Convención comercial 30/360 (usa el paso de la periodicidad)
+                   COMPUTE WS-INTERES-CUOTA ROUNDED =
+                       (WS-SALDO-INICIAL * WS-TASA-ANUAL-DEC *
+                        WS-DIAS-PERIODO) / 360
+           END-EVALUATE
 
-           COMPUTE WS-CAPITAL-AMORT =
-               WS-VALOR-CUOTA - WS-INTERES-CUOTA
+           EVALUATE WS-TIPO-SISTEMA
+               WHEN 'A'
+      *> Sistema aleman: amortización de capital fija
+                   MOVE WS-CAPITAL-FIJO TO WS-CAPITAL-AMORT
+                   IF WS-CAPITAL-AMORT > WS-SALDO-INICIAL
+                       MOVE WS-SALDO-INICIAL TO WS-CAPITAL-AMORT
+                   END-IF
+                   COMPUTE WS-VALOR-CUOTA =
+                       WS-CAPITAL-AMORT + WS-INTERES-CUOTA
+               WHEN OTHER
+      *> Sistema frances: cuota fija, capital es el resto
+                   COMPUTE WS-CAPITAL-AMORT =
+                       WS-VALOR-CUOTA - WS-INTERES-CUOTA
 
-           IF WS-CAPITAL-AMORT > WS-SALDO-INICIAL
-               MOVE WS-SALDO-INICIAL TO WS-CAPITAL-AMORT
-               COMPUTE WS-VALOR-CUOTA = WS-CAPITAL-AMORT +
-                                        WS-INTERES-CUOTA
-           END-IF
+                   IF WS-CAPITAL-AMORT > WS-SALDO-INICIAL
+                       MOVE WS-SALDO-INICIAL TO WS-CAPITAL-AMORT
+                       COMPUTE WS-VALOR-CUOTA = WS-CAPITAL-AMORT +
+                                                WS-INTERES-CUOTA
+                   END-IF
+           END-EVALUATE
 
            COMPUTE WS-SALDO-FINAL =
                WS-SALDO-INICIAL - WS-CAPITAL-AMORT
@@ -316,6 +801,20 @@
            COMPUTE WS-TOTAL-INTERESES =
                WS-TOTAL-INTERESES + WS-INTERES-CUOTA.
 
+       3215-APLICAR-ABONO.
+      *> Aplica cualquier abono a capital registrado para esta cuota,
+      *> reduciendo el saldo antes de calcular el interés siguiente
+           PERFORM VARYING WS-I-AB FROM 1 BY 1
+                   UNTIL WS-I-AB > WS-CANT-ABONOS
+               IF WS-TA-CREDITO(WS-I-AB) = WS-CRE-NUMERO AND
+                  WS-TA-CUOTA(WS-I-AB) = WS-CUOTA-ACTUAL
+                   SUBTRACT WS-TA-MONTO(WS-I-AB) FROM WS-SALDO-INICIAL
+                   IF WS-SALDO-INICIAL < 0
+                       MOVE 0 TO WS-SALDO-INICIAL
+                   END-IF
+               END-IF
+           END-PERFORM.
+
        3220-MOSTRAR-CUOTA.
            MOVE WS-SALDO-INICIAL TO WS-DISPLAY-SALDO
            MOVE WS-VALOR-CUOTA   TO WS-DISPLAY-CUOTA
@@ -339,7 +838,7 @@
            MOVE WS-LINEA-SALIDA TO REG-SALIDA
            WRITE REG-SALIDA
 
-           DISPLAY WS-LS-CUOTA " | " 
+           DISPLAY WS-LS-CUOTA " | "
                    WS-LS-FECHA " | "
                    WS-LS-SALDO-INICIAL " | "
                    WS-LS-VALOR-CUOTA " | "
@@ -347,6 +846,33 @@
                    WS-LS-INTERES " | "
                    WS-LS-SALDO-FINAL
 
+      *> ESCRIBIR FILA EN EL CSV (mismos datos, sin formato de caja)
+           MOVE WS-SALDO-INICIAL TO WS-CSV-SALDO-INI
+           MOVE WS-VALOR-CUOTA   TO WS-CSV-CUOTA
+           MOVE WS-CAPITAL-AMORT TO WS-CSV-CAPITAL
+           MOVE WS-INTERES-CUOTA TO WS-CSV-INTERES
+           MOVE WS-SALDO-FINAL   TO WS-CSV-SALDO-FIN
+
+           MOVE SPACES TO REG-SALIDA-CSV
+           STRING FUNCTION TRIM(WS-CRE-NUMERO)       DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  WS-CUOTA-ACTUAL                    DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FECHA-PAGO-FORM)  DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SALDO-INI)    DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CUOTA)        DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CAPITAL)      DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-INTERES)      DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SALDO-FIN)    DELIMITED BY SIZE
+             INTO REG-SALIDA-CSV
+           END-STRING
+           WRITE REG-SALIDA-CSV
+
            MOVE WS-SALDO-FINAL TO WS-SALDO-INICIAL.
 
        3230-MOSTRAR-CUOTA-00.
@@ -366,13 +892,38 @@
            MOVE WS-LINEA-SALIDA TO REG-SALIDA
            WRITE REG-SALIDA
 
-           DISPLAY "00 | " 
+           DISPLAY "00 | "
                    WS-FECHA-OTORGA-FORM " | "
                    WS-LS-SALDO-INICIAL " | "
                    WS-LS-VALOR-CUOTA " | "
                    WS-LS-CAPITAL " | "
                    WS-LS-INTERES " | "
-                   WS-LS-SALDO-FINAL.
+                   WS-LS-SALDO-FINAL
+
+      *> FILA 00 EN EL CSV
+           MOVE WS-MONTO-SOLICITADO TO WS-CSV-SALDO-INI
+           MOVE 0 TO WS-CSV-CUOTA
+           MOVE 0 TO WS-CSV-CAPITAL
+           MOVE 0 TO WS-CSV-INTERES
+           MOVE WS-MONTO-SOLICITADO TO WS-CSV-SALDO-FIN
+
+           MOVE SPACES TO REG-SALIDA-CSV
+           STRING FUNCTION TRIM(WS-CRE-NUMERO)       DELIMITED BY SIZE
+                  ",00,"                             DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-FECHA-OTORGA-FORM) DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SALDO-INI)    DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CUOTA)        DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CAPITAL)      DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-INTERES)      DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-SALDO-FIN)    DELIMITED BY SIZE
+             INTO REG-SALIDA-CSV
+           END-STRING
+           WRITE REG-SALIDA-CSV.
 
        3240-MOSTRAR-RESUMEN.
            COMPUTE WS-COSTO-TOTAL =
@@ -389,12 +940,14 @@
            MOVE " " TO REG-SALIDA
            WRITE REG-SALIDA
 
-           STRING "Costo Total del Préstamo: $" 
+           MOVE SPACES TO REG-SALIDA
+           STRING "Costo Total del Préstamo: $"
                   WS-DISPLAY-COSTO-TOT
              INTO REG-SALIDA
            WRITE REG-SALIDA
 
-           STRING "Importe Total de Intereses: $" 
+           MOVE SPACES TO REG-SALIDA
+           STRING "Importe Total de Intereses: $"
                   WS-DISPLAY-TOTAL-INT
              INTO REG-SALIDA
            WRITE REG-SALIDA
@@ -405,38 +958,117 @@
            DISPLAY "Importe Total de Intereses: $" WS-DISPLAY-TOTAL-INT.
 
        3250-CALCULAR-FECHA-PAGO.
-      *> Calcular fecha de pago sumando 30 días exactos
-           COMPUTE WS-DIA-ACT = WS-DIA-ACT + 30
-           
-      *> Verificar si el día excede los días del mes actual
-           SET WS-I-MES TO WS-MES-ACT
-           IF WS-DIA-ACT > WS-DIAS(WS-I-MES)
-      *> Ajustar al último día del mes si es febrero y año bisiesto
-               IF WS-MES-ACT = 2 AND 
-                  FUNCTION MOD(WS-ANIO-ACT, 4) = 0 AND
-                  (FUNCTION MOD(WS-ANIO-ACT, 100) NOT = 0 OR
-                   FUNCTION MOD(WS-ANIO-ACT, 400) = 0)
-                   IF WS-DIA-ACT > 29
-                       SUBTRACT 29 FROM WS-DIA-ACT
-                       ADD 1 TO WS-MES-ACT
-                   END-IF
-               ELSE
-                   SUBTRACT WS-DIAS(WS-I-MES) FROM WS-DIA-ACT
-                   ADD 1 TO WS-MES-ACT
-                   IF WS-MES-ACT > 12
-                       SUBTRACT 12 FROM WS-MES-ACT
-                       ADD 1 TO WS-ANIO-ACT
-                   END-IF
+      *> Calcular fecha de pago sumando el paso de días de la
+      *> periodicidad (semanal/quincenal/mensual/trimestral)
+           COMPUTE WS-DIA-ACT = WS-DIA-ACT + WS-DIAS-PERIODO
+
+      *> Arrastrar el exceso de días a través de los meses que haga
+      *> falta (un paso trimestral de 90 días puede cruzar 2-3 meses)
+           PERFORM 3255-OBTENER-DIAS-MES
+           PERFORM UNTIL WS-DIA-ACT <= WS-DIAS-MES-MAX
+               SUBTRACT WS-DIAS-MES-MAX FROM WS-DIA-ACT
+               ADD 1 TO WS-MES-ACT
+               IF WS-MES-ACT > 12
+                   SUBTRACT 12 FROM WS-MES-ACT
+                   ADD 1 TO WS-ANIO-ACT
                END-IF
-           END-IF
-           
+               PERFORM 3255-OBTENER-DIAS-MES
+           END-PERFORM
+
       *> Mover a fecha de pago
            MOVE WS-DIA-ACT TO WS-FP-DIA
            MOVE WS-MES-ACT TO WS-FP-MES
            MOVE WS-ANIO-ACT TO WS-FP-ANIO.
 
+       3255-OBTENER-DIAS-MES.
+      *> Días del mes actual, ajustando febrero en años bisiestos
+           SET WS-I-MES TO WS-MES-ACT
+           MOVE WS-DIAS(WS-I-MES) TO WS-DIAS-MES-MAX
+           IF WS-MES-ACT = 2 AND
+              FUNCTION MOD(WS-ANIO-ACT, 4) = 0 AND
+              (FUNCTION MOD(WS-ANIO-ACT, 100) NOT = 0 OR
+               FUNCTION MOD(WS-ANIO-ACT, 400) = 0)
+               MOVE 29 TO WS-DIAS-MES-MAX
+           END-IF.
+
+       3260-REGISTRAR-LOG.
+      *> Deja un rastro auditable del lote, independiente de la
+      *> consola, con cada crédito procesado y sus totales
+           ADD 1 TO WS-CANT-CREDITOS-PROC
+           MOVE SPACES TO REG-LOG
+           STRING "CREDITO " DELIMITED BY SIZE
+                  WS-CRE-NUMERO DELIMITED BY SIZE
+                  " COSTO-TOTAL $" DELIMITED BY SIZE
+                  WS-DISPLAY-COSTO-TOT DELIMITED BY SIZE
+                  " INTERES-TOTAL $" DELIMITED BY SIZE
+                  WS-DISPLAY-TOTAL-INT DELIMITED BY SIZE
+             INTO REG-LOG
+           END-STRING
+           WRITE REG-LOG.
+
+       3270-ACUMULAR-PORTAFOLIO.
+           COMPUTE WS-TOT-MONTO-BATCH =
+               WS-TOT-MONTO-BATCH + WS-MONTO-SOLICITADO
+           COMPUTE WS-TOT-INTERES-BATCH =
+               WS-TOT-INTERES-BATCH + WS-TOTAL-INTERESES
+           COMPUTE WS-TOT-COSTO-BATCH =
+               WS-TOT-COSTO-BATCH + WS-COSTO-TOTAL.
+
+       3900-GENERAR-RESUMEN-PORTAFOLIO.
+           MOVE WS-TOT-MONTO-BATCH   TO WS-DISPLAY-TOT-MONTO
+           MOVE WS-TOT-INTERES-BATCH TO WS-DISPLAY-TOT-INTERES
+           MOVE WS-TOT-COSTO-BATCH   TO WS-DISPLAY-TOT-COSTO
+
+           MOVE "RESUMEN DE PORTAFOLIO" TO REG-PORTAFOLIO
+           WRITE REG-PORTAFOLIO
+           MOVE " " TO REG-PORTAFOLIO
+           WRITE REG-PORTAFOLIO
+
+           MOVE SPACES TO REG-PORTAFOLIO
+           STRING "Creditos Procesados: " DELIMITED BY SIZE
+                  WS-CANT-CREDITOS-PROC   DELIMITED BY SIZE
+             INTO REG-PORTAFOLIO
+           WRITE REG-PORTAFOLIO
+
+           MOVE SPACES TO REG-PORTAFOLIO
+           STRING "Creditos Rechazados: " DELIMITED BY SIZE
+                  WS-CANT-CREDITOS-RECH   DELIMITED BY SIZE
+             INTO REG-PORTAFOLIO
+           WRITE REG-PORTAFOLIO
+
+           MOVE SPACES TO REG-PORTAFOLIO
+           STRING "Total Capital Desembolsado: $" DELIMITED BY SIZE
+                  WS-DISPLAY-TOT-MONTO             DELIMITED BY SIZE
+             INTO REG-PORTAFOLIO
+           WRITE REG-PORTAFOLIO
+
+           MOVE SPACES TO REG-PORTAFOLIO
+           STRING "Total Interes Esperado: $" DELIMITED BY SIZE
+                  WS-DISPLAY-TOT-INTERES       DELIMITED BY SIZE
+             INTO REG-PORTAFOLIO
+           WRITE REG-PORTAFOLIO
+
+           MOVE SPACES TO REG-PORTAFOLIO
+           STRING "Costo Total del Portafolio: $" DELIMITED BY SIZE
+                  WS-DISPLAY-TOT-COSTO             DELIMITED BY SIZE
+             INTO REG-PORTAFOLIO
+           WRITE REG-PORTAFOLIO
+
+           DISPLAY " "
+           DISPLAY "================RESUMEN PORTAFOLIO================"
+           DISPLAY "Creditos Procesados: " WS-CANT-CREDITOS-PROC
+           DISPLAY "Creditos Rechazados: " WS-CANT-CREDITOS-RECH
+           DISPLAY "Total Capital Desembolsado: $" WS-DISPLAY-TOT-MONTO
+           DISPLAY "Total Interes Esperado: $" WS-DISPLAY-TOT-INTERES
+           DISPLAY "Costo Total del Portafolio: $" WS-DISPLAY-TOT-COSTO.
+
        4000-FINALIZAR.
            CLOSE DATOS-CLIENTES
            CLOSE DATOS-CREDITOS
            CLOSE DATOS-TASA
-           CLOSE SALIDA.
+           CLOSE DATOS-ABONOS
+           CLOSE SALIDA
+           CLOSE SALIDA-CSV
+           CLOSE ARCHIVO-ERRORES
+           CLOSE LOG-PROCESO
+           CLOSE RESUMEN-PORTAFOLIO.
